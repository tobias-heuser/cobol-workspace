@@ -0,0 +1,57 @@
+//NIGHTLY  JOB (ACCTNO),'NIGHTLY SUITE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY BATCH SUITE
+//* STEP010 HELLO   - operator sign-on (HELLWORLD)
+//* STEP020 FIZZ    - number classification (FIZZBUZZ)
+//* STEP030 REPORT  - diamond report (MAIN)
+//*
+//* Each later step is COND-gated on the prior step's return code
+//* so a bad sign-on or a failed classification run does not let
+//* a later step run against incomplete input.
+//*
+//* SHIFTCD, FIZZOUT and FBCHKPT are DISP=(OLD,CATLG,CATLG): each
+//* program's own OPEN OUTPUT/OPEN EXTEND logic decides truncate vs.
+//* append, and OLD is the only status that honors that - DISP=MOD
+//* forces end-of-data positioning for every OPEN (including OPEN
+//* OUTPUT), and DISP=NEW fails once the data set is already cataloged
+//* from a prior run. This assumes the three data sets are allocated
+//* once (same as any other recurring batch data set referenced OLD/
+//* SHR here); that one-time setup is outside this deck's scope.
+//* AUDITLOG stays DISP=MOD/CATLG/CATLG since all three programs only
+//* ever OPEN EXTEND it - append-on-every-run is the correct behavior.
+//*--------------------------------------------------------------
+//HELLO    EXEC PGM=HELLWORL
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//AUDITLOG DD DSN=PROD.BATCH.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SHIFTCD  DD DSN=PROD.BATCH.SHIFTCD,DISP=(OLD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+3
+VORMITTAG
+NACHMITTAG
+ABEND
+/*
+//*
+//FIZZ     EXEC PGM=FIZZBUZZ,COND=(0,NE,HELLO)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//FIZZOUT  DD DSN=PROD.BATCH.FIZZOUT,DISP=(OLD,CATLG,CATLG)
+//FBCTL    DD DSN=PROD.BATCH.FBCTL,DISP=SHR
+//AUDITLOG DD DSN=PROD.BATCH.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SHIFTCD  DD DSN=PROD.BATCH.SHIFTCD,DISP=SHR
+//FBCHKPT  DD DSN=PROD.BATCH.FBCHKPT,DISP=(OLD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//REPORT   EXEC PGM=MAIN,COND=((0,NE,HELLO),(0,NE,FIZZ))
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//DIAPRT   DD SYSOUT=*
+//AUDITLOG DD DSN=PROD.BATCH.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SHIFTCD  DD DSN=PROD.BATCH.SHIFTCD,DISP=SHR
+//SYSIN    DD *
+
+1
+/*
+//SYSOUT   DD SYSOUT=*
