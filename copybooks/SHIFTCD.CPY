@@ -0,0 +1,5 @@
+      * SHIFTCD.CPY - shift code handed off by HELLWORLD so FIZZBUZZ
+      * and MAIN can pick up the same shift for their own run instead
+      * of the three programs running as unrelated demos.
+       01 SHIFT-CODE-RECORD.
+           05 SHFT-TAGESZEIT PIC X(20).
