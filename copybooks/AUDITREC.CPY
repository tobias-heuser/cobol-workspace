@@ -0,0 +1,15 @@
+      * AUDITREC.CPY - shared audit-trail record written by every
+      * program in the nightly suite (HELLWORLD, FIZZBUZZ, MAIN) so a
+      * batch night's activity can be reconstructed from one file.
+       01 AUDIT-RECORD.
+           05 AUD-PROGRAM-NAME PIC X(8).
+           05 FILLER PIC X VALUE SPACE.
+           05 AUD-RUN-DATE PIC X(8).
+           05 FILLER PIC X VALUE SPACE.
+           05 AUD-RUN-TIME PIC X(8).
+           05 FILLER PIC X VALUE SPACE.
+           05 AUD-OPERATOR-ID PIC X(8).
+           05 FILLER PIC X VALUE SPACE.
+           05 AUD-TERMINAL-ID PIC X(8).
+           05 FILLER PIC X VALUE SPACE.
+           05 AUD-KEY-INFO PIC X(40).
