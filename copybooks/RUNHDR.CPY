@@ -0,0 +1,10 @@
+      * RUNHDR.CPY - shared run-identification header populated by
+      * every program in the nightly suite (HELLWORLD, FIZZBUZZ, MAIN)
+      * at start-up so any output/log a program produces can be
+      * correlated back to the same batch window.
+       01 RUN-HEADER.
+           05 RUNHDR-PROGRAM-NAME PIC X(8).
+           05 RUNHDR-RUN-DATE PIC X(8).
+           05 RUNHDR-RUN-TIME PIC X(8).
+           05 RUNHDR-OPERATOR-ID PIC X(8).
+           05 RUNHDR-TERMINAL-ID PIC X(8).
