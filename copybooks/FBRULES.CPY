@@ -0,0 +1,23 @@
+      * FBRULES.CPY - table-driven divisor/label pairs for FIZZBUZZ-
+      * style classification. The table holds up to 9 rules (FB-RULE
+      * OCCURS 9 TIMES below); add a rule by filling in one of the
+      * blank FILLER entries below with a "DDDLABEL   " value AND
+      * bumping FB-RULE-COUNT to match - FB-RULE-COUNT must never be
+      * set higher than the 9 entries actually declared here.
+      * PROCESS-NUMBER SECTION does not need to change or be
+      * recompiled for a new divisor.
+       01 FB-RULE-TABLE-DATA.
+           05 FILLER PIC X(11) VALUE "003FIZZ    ".
+           05 FILLER PIC X(11) VALUE "005BUZZ    ".
+           05 FILLER PIC X(11) VALUE SPACES.
+           05 FILLER PIC X(11) VALUE SPACES.
+           05 FILLER PIC X(11) VALUE SPACES.
+           05 FILLER PIC X(11) VALUE SPACES.
+           05 FILLER PIC X(11) VALUE SPACES.
+           05 FILLER PIC X(11) VALUE SPACES.
+           05 FILLER PIC X(11) VALUE SPACES.
+       01 FB-RULE-TABLE REDEFINES FB-RULE-TABLE-DATA.
+           05 FB-RULE OCCURS 9 TIMES.
+               10 FB-DIVISOR PIC 9(3).
+               10 FB-LABEL PIC X(8).
+       01 FB-RULE-COUNT PIC 9 VALUE 2.
