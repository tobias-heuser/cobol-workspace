@@ -1,21 +1,102 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. halloWelt.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 TAGESZEIT PIC X(20).
-         88 VORMITTAG VALUE "VORMITTAG".
-       PROCEDURE DIVISION.
-           PERFORM 3 TIMES
-               PERFORM CONSOLE_INPUT
-               IF VORMITTAG
-               THEN
-               DISPLAY "GUTEN MORGEN"
-               ELSE
-               DISPLAY "Hallo Welt!"
-               END-IF
-           END-PERFORM
-       STOP RUN.
-       CONSOLE_INPUT SECTION.
-           DISPLAY "Bitte gib die Tageszeit an (VORMITTAG oder leer)"
-           ACCEPT TAGESZEIT
-           EXIT.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. halloWelt.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT SHIFT-FILE ASSIGN TO "SHIFTCD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SHIFT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG.
+           COPY AUDITREC.
+
+       FD  SHIFT-FILE.
+           COPY SHIFTCD.
+
+       WORKING-STORAGE SECTION.
+       01 TAGESZEIT PIC X(20).
+         88 VORMITTAG VALUE "VORMITTAG".
+         88 NACHMITTAG VALUE "NACHMITTAG".
+         88 ABENDSCHICHT VALUE "ABEND".
+         88 NACHTSCHICHT VALUE "NACHT".
+       01 OPERATOR-COUNT PIC 99 VALUE 0.
+       01 OP-IDX PIC 99.
+       01 WS-AUDIT-STATUS PIC XX.
+       01 WS-SHIFT-STATUS PIC XX.
+       01 WS-KEY-INFO PIC X(40) VALUE SPACES.
+
+           COPY RUNHDR.
+
+       PROCEDURE DIVISION.
+           PERFORM INIT-RUN-HEADER
+           DISPLAY "Wieviele Operatoren melden sich an? "
+               "(0 = bis leere Eingabe)"
+           ACCEPT OPERATOR-COUNT
+
+           PERFORM VARYING OP-IDX FROM 1 BY 1
+               UNTIL (OPERATOR-COUNT > 0 AND OP-IDX > OPERATOR-COUNT)
+               PERFORM CONSOLE_INPUT
+               IF TAGESZEIT = SPACES
+                   EXIT PERFORM
+               END-IF
+               PERFORM WRITE-AUDIT-ENTRY
+               PERFORM WRITE-SHIFT-CODE
+               EVALUATE TRUE
+                   WHEN VORMITTAG
+                       DISPLAY "GUTEN MORGEN"
+                   WHEN NACHMITTAG
+                       DISPLAY "GUTEN TAG"
+                   WHEN ABENDSCHICHT
+                       DISPLAY "GUTEN ABEND"
+                   WHEN NACHTSCHICHT
+                       DISPLAY "GUTE NACHT"
+                   WHEN OTHER
+                       DISPLAY "Hallo Welt!"
+               END-EVALUATE
+           END-PERFORM
+       STOP RUN.
+       INIT-RUN-HEADER SECTION.
+           MOVE "HELLWORL" TO RUNHDR-PROGRAM-NAME
+           ACCEPT RUNHDR-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT RUNHDR-RUN-TIME FROM TIME
+           MOVE "BATCH" TO RUNHDR-OPERATOR-ID
+           MOVE "TERM01" TO RUNHDR-TERMINAL-ID
+           EXIT.
+
+       CONSOLE_INPUT SECTION.
+           DISPLAY "Bitte gib die Tageszeit an "
+               "(VORMITTAG/NACHMITTAG/ABEND/NACHT"
+               " oder leer zum Beenden)"
+           ACCEPT TAGESZEIT
+           EXIT.
+
+       WRITE-AUDIT-ENTRY SECTION.
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE RUNHDR-PROGRAM-NAME TO AUD-PROGRAM-NAME
+           MOVE RUNHDR-RUN-DATE TO AUD-RUN-DATE
+           MOVE RUNHDR-RUN-TIME TO AUD-RUN-TIME
+           MOVE RUNHDR-OPERATOR-ID TO AUD-OPERATOR-ID
+           MOVE RUNHDR-TERMINAL-ID TO AUD-TERMINAL-ID
+           MOVE SPACES TO WS-KEY-INFO
+           STRING "SHIFT=" DELIMITED BY SIZE
+                   TAGESZEIT DELIMITED BY SPACE
+               INTO WS-KEY-INFO
+           MOVE WS-KEY-INFO TO AUD-KEY-INFO
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-LOG
+           EXIT.
+
+       WRITE-SHIFT-CODE SECTION.
+           OPEN OUTPUT SHIFT-FILE
+           MOVE TAGESZEIT TO SHFT-TAGESZEIT
+           WRITE SHIFT-CODE-RECORD
+           CLOSE SHIFT-FILE
+           EXIT.
