@@ -2,93 +2,273 @@
        PROGRAM-ID.  MAIN.
       *****************************************************************
       * Hülle für das Programm
-      *****************************************************************       
+      *****************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       DATA DIVISION.   
+           SELECT PRINT-FILE ASSIGN TO "DIAPRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT SHIFT-FILE ASSIGN TO "SHIFTCD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SHIFT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG.
+           COPY AUDITREC.
+
+       FD  SHIFT-FILE.
+           COPY SHIFTCD.
+
+       FD  PRINT-FILE.
+       01 PRINT-RECORD PIC X(500).
+
        WORKING-STORAGE SECTION.
        01 FINAL-LETTER PIC X.
-       01 DIA-W PIC 99.
-       01 CUR-W PIC 99 VALUE 0.
-       01 CUR-SUB-W PIC 99 VALUE 0.
-       01 LETTER PIC X VALUE "A".
-       01 CUR-L PIC 99 VALUE 1.
-       01 TEMP PIC 99.
-       01 CUR-COL PIC 9. 
+       01 WS-PASS-INPUT PIC X.
+       01 PASS-COUNT PIC 9 VALUE 1.
+       01 FINAL-LEVEL PIC 999.
+       01 DIA-W PIC 999 VALUE 0.
+       01 CUR-W PIC 999 VALUE 0.
+       01 CUR-SUB-W PIC 999 VALUE 0.
+       01 LETTER-NUM PIC 999 VALUE 1.
+       01 LETTER-LABEL PIC X(2).
+       01 WS-TRIMMED-LABEL PIC X(2).
+       01 LBL-LEN PIC 9.
+       01 WS-PASS PIC 999.
+       01 WS-BASE PIC 999.
+       01 CUR-L PIC 999 VALUE 1.
+       01 TEMP PIC 999.
+       01 CUR-COL PIC 9.
+       01 WS-PRINT-LINE PIC X(500).
+       01 WS-AUDIT-STATUS PIC XX.
+       01 WS-KEY-INFO PIC X(40) VALUE SPACES.
+       01 WS-SHIFT-STATUS PIC XX.
+       01 WS-SHIFT-DEFAULT-LETTER PIC X VALUE "J".
+
+           COPY RUNHDR.
+
        PROCEDURE DIVISION.
+           PERFORM INIT-RUN-HEADER
+           PERFORM READ-SHIFT-CODE
            PERFORM CONSOLE-INPUT
-           PERFORM CALC-WIDTH UNTIL LETTER > FINAL-LETTER
+           PERFORM CALC-WIDTH UNTIL LETTER-NUM > FINAL-LEVEL
            DISPLAY DIA-W
-           MOVE "A" TO LETTER
-           PERFORM PRINT-LETTER-INCR UNTIL LETTER > FINAL-LETTER
+           PERFORM WRITE-AUDIT-ENTRY
+           OPEN OUTPUT PRINT-FILE
+           MOVE 1 TO LETTER-NUM
+           PERFORM PRINT-LETTER-INCR UNTIL LETTER-NUM > FINAL-LEVEL
            PERFORM DECREMENT-LETTER
-           PERFORM PRINT-LETTER-DECR UNTIL LETTER = "A"
+           PERFORM PRINT-LETTER-DECR UNTIL LETTER-NUM = 1
+           CLOSE PRINT-FILE
        STOP RUN.
 
+       INIT-RUN-HEADER SECTION.
+           MOVE "MAIN" TO RUNHDR-PROGRAM-NAME
+           ACCEPT RUNHDR-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT RUNHDR-RUN-TIME FROM TIME
+           MOVE "BATCH" TO RUNHDR-OPERATOR-ID
+           MOVE "TERM01" TO RUNHDR-TERMINAL-ID
+           EXIT.
+
+       READ-SHIFT-CODE SECTION.
+           OPEN INPUT SHIFT-FILE
+           IF WS-SHIFT-STATUS = "00"
+               READ SHIFT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       EVALUATE SHFT-TAGESZEIT
+                           WHEN "VORMITTAG"
+                               MOVE "J" TO WS-SHIFT-DEFAULT-LETTER
+                           WHEN "NACHMITTAG"
+                               MOVE "N" TO WS-SHIFT-DEFAULT-LETTER
+                           WHEN "ABEND"
+                               MOVE "T" TO WS-SHIFT-DEFAULT-LETTER
+                           WHEN "NACHT"
+                               MOVE "Z" TO WS-SHIFT-DEFAULT-LETTER
+                           WHEN OTHER
+                               CONTINUE
+                       END-EVALUATE
+               END-READ
+               CLOSE SHIFT-FILE
+           END-IF
+           EXIT.
+
        CONSOLE-INPUT SECTION.
-           DISPLAY "Pleae supply a letter for the widest point"
+           DISPLAY "Pleae supply a letter for the widest point "
+               "(blank = shift default " WS-SHIFT-DEFAULT-LETTER ")"
            ACCEPT FINAL-LETTER
+           IF FINAL-LETTER = SPACE
+               MOVE WS-SHIFT-DEFAULT-LETTER TO FINAL-LETTER
+           END-IF
+           PERFORM WITH TEST AFTER
+               UNTIL FINAL-LETTER >= "A" AND FINAL-LETTER <= "Z"
+               IF NOT (FINAL-LETTER >= "A" AND FINAL-LETTER <= "Z")
+                   DISPLAY "Invalid entry - enter a single "
+                       "uppercase letter A-Z"
+                   DISPLAY "Pleae supply a letter for the widest point"
+                   ACCEPT FINAL-LETTER
+               END-IF
+           END-PERFORM
+           DISPLAY "How many alphabet passes for extra width "
+               "(1-5, blank = 1)?"
+           ACCEPT WS-PASS-INPUT
+           IF WS-PASS-INPUT IS NUMERIC AND WS-PASS-INPUT NOT = "0"
+               MOVE WS-PASS-INPUT TO PASS-COUNT
+           ELSE
+               MOVE 1 TO PASS-COUNT
+           END-IF
+      *    PRINT-RECORD/WS-PRINT-LINE are a fixed PIC X(500); a pass
+      *    count above 5 drives the widest (two-char-label) row past
+      *    column 500 and the reference modifications below would
+      *    write outside the declared field. Cap here rather than
+      *    widen the buffer, since 5 passes (up to FINAL-LEVEL 130)
+      *    already covers every practical run this report is for.
+           IF PASS-COUNT > 5
+               DISPLAY "Pass count capped at 5 (print buffer limit)"
+               MOVE 5 TO PASS-COUNT
+           END-IF
+           COMPUTE FINAL-LEVEL = (PASS-COUNT - 1) * 26
+               + FUNCTION ORD(FINAL-LETTER) - FUNCTION ORD("A") + 1
            EXIT.
 
        DECREMENT-LETTER SECTION.
-           INSPECT LETTER 
-           CONVERTING 
-           "BCDEFGHIJKLMNOPQRSTUVWXYZ"
-           TO 
-           "ABCDEFGHIJKLMNOPQRSTUVWXY"
+           SUBTRACT 1 FROM LETTER-NUM
            EXIT.
-       
+
        INCREMENT-LETTER SECTION.
-           INSPECT LETTER 
-           CONVERTING 
-           "ABCDEFGHIJKLMNOPQRSTUVWXY"
-           TO 
-           "BCDEFGHIJKLMNOPQRSTUVWXYZ"
+           ADD 1 TO LETTER-NUM
+           EXIT.
+
+       DERIVE-LABEL SECTION.
+           IF LETTER-NUM > 26
+               COMPUTE WS-PASS =
+                   FUNCTION INTEGER((LETTER-NUM - 1) / 26)
+               COMPUTE WS-BASE = LETTER-NUM - (WS-PASS * 26)
+               MOVE FUNCTION CHAR(FUNCTION ORD("A") + WS-PASS - 1)
+                   TO LETTER-LABEL (1:1)
+               MOVE FUNCTION CHAR(FUNCTION ORD("A") + WS-BASE - 1)
+                   TO LETTER-LABEL (2:1)
+               MOVE 2 TO LBL-LEN
+           ELSE
+               MOVE SPACE TO LETTER-LABEL (1:1)
+               MOVE FUNCTION CHAR(FUNCTION ORD("A") + LETTER-NUM - 1)
+                   TO LETTER-LABEL (2:1)
+               MOVE 1 TO LBL-LEN
+           END-IF
+           MOVE FUNCTION TRIM(LETTER-LABEL) TO WS-TRIMMED-LABEL
            EXIT.
 
        PRINT-LETTER-INCR SECTION.
+           PERFORM DERIVE-LABEL
            MOVE FUNCTION MOD(CUR-L, 7) TO CUR-COL
            ADD 1 TO CUR-COL
-           IF LETTER = "A"
+           MOVE SPACES TO WS-PRINT-LINE
+           IF LETTER-NUM = 1
                MOVE DIA-W TO CUR-W
                MOVE DIA-W TO CUR-SUB-W
-               DISPLAY "A" AT LINE CUR-L COLUMN DIA-W WITH 
-                   FOREGROUND-COLOR IS CUR-COL 
+               DISPLAY WS-TRIMMED-LABEL (1:LBL-LEN)
+                   AT LINE CUR-L COLUMN DIA-W WITH
+                   FOREGROUND-COLOR IS CUR-COL
+               MOVE WS-TRIMMED-LABEL (1:LBL-LEN)
+                   TO WS-PRINT-LINE (DIA-W:LBL-LEN)
                PERFORM INCREMENT-LETTER
                ADD 1 TO CUR-L
-           ELSE 
-               ADD 1 TO CUR-W
-               SUBTRACT 1 FROM CUR-SUB-W
-               DISPLAY LETTER AT LINE CUR-L COLUMN CUR-SUB-W WITH 
+           ELSE
+               ADD LBL-LEN TO CUR-W
+               SUBTRACT LBL-LEN FROM CUR-SUB-W
+               DISPLAY WS-TRIMMED-LABEL (1:LBL-LEN)
+                   AT LINE CUR-L COLUMN CUR-SUB-W WITH
                    FOREGROUND-COLOR IS CUR-COL
-               DISPLAY LETTER AT LINE CUR-L COLUMN CUR-W WITH 
+               DISPLAY WS-TRIMMED-LABEL (1:LBL-LEN)
+                   AT LINE CUR-L COLUMN CUR-W WITH
                    FOREGROUND-COLOR IS CUR-COL
+               MOVE WS-TRIMMED-LABEL (1:LBL-LEN)
+                   TO WS-PRINT-LINE (CUR-SUB-W:LBL-LEN)
+               MOVE WS-TRIMMED-LABEL (1:LBL-LEN)
+                   TO WS-PRINT-LINE (CUR-W:LBL-LEN)
                PERFORM INCREMENT-LETTER
                ADD 1 TO CUR-L
+           END-IF
+           MOVE WS-PRINT-LINE TO PRINT-RECORD
+           WRITE PRINT-RECORD
            EXIT.
 
        PRINT-LETTER-DECR SECTION.
+           PERFORM DERIVE-LABEL
            MOVE FUNCTION MOD(CUR-L, 7) TO CUR-COL
            ADD 1 TO CUR-COL
-           IF LETTER = "A"
+           MOVE SPACES TO WS-PRINT-LINE
+           IF LETTER-NUM = 1
                MOVE DIA-W TO CUR-W
                MOVE DIA-W TO CUR-SUB-W
-               DISPLAY "A" AT LINE CUR-L COLUMN DIA-W WITH 
+               DISPLAY WS-TRIMMED-LABEL (1:LBL-LEN)
+                   AT LINE CUR-L COLUMN DIA-W WITH
                    FOREGROUND-COLOR IS CUR-COL
-           ELSE 
+               MOVE WS-TRIMMED-LABEL (1:LBL-LEN)
+                   TO WS-PRINT-LINE (DIA-W:LBL-LEN)
+           ELSE
                PERFORM DECREMENT-LETTER
-               SUBTRACT 1 FROM CUR-W
-               ADD 1 TO CUR-SUB-W
-               DISPLAY LETTER AT LINE CUR-L COLUMN CUR-SUB-W WITH 
+               PERFORM DERIVE-LABEL
+               SUBTRACT LBL-LEN FROM CUR-W
+               ADD LBL-LEN TO CUR-SUB-W
+               DISPLAY WS-TRIMMED-LABEL (1:LBL-LEN)
+                   AT LINE CUR-L COLUMN CUR-SUB-W WITH
                    FOREGROUND-COLOR IS CUR-COL
-               DISPLAY LETTER AT LINE CUR-L COLUMN CUR-W WITH 
+               DISPLAY WS-TRIMMED-LABEL (1:LBL-LEN)
+                   AT LINE CUR-L COLUMN CUR-W WITH
                    FOREGROUND-COLOR IS CUR-COL
+               MOVE WS-TRIMMED-LABEL (1:LBL-LEN)
+                   TO WS-PRINT-LINE (CUR-SUB-W:LBL-LEN)
+               MOVE WS-TRIMMED-LABEL (1:LBL-LEN)
+                   TO WS-PRINT-LINE (CUR-W:LBL-LEN)
                ADD 1 TO CUR-L
+           END-IF
+           MOVE WS-PRINT-LINE TO PRINT-RECORD
+           WRITE PRINT-RECORD
            EXIT.
 
        CALC-WIDTH SECTION.
-           ADD 1 TO DIA-W
+      *    DIA-W is the apex/center column. The apex row (LETTER-NUM=1)
+      *    needs just its own column; every row after it steps outward
+      *    by that row's own label width, so DIA-W must accumulate
+      *    LBL-LEN (not a flat 1) once two-character labels start,
+      *    otherwise the outward steps in PRINT-LETTER-INCR/DECR run
+      *    past column 1 on the left edge of a wide multi-pass diamond.
+           IF LETTER-NUM = 1
+               MOVE 1 TO DIA-W
+           ELSE
+               PERFORM DERIVE-LABEL
+               ADD LBL-LEN TO DIA-W
+           END-IF
            PERFORM INCREMENT-LETTER
            EXIT.
-           
\ No newline at end of file
+
+       WRITE-AUDIT-ENTRY SECTION.
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE RUNHDR-PROGRAM-NAME TO AUD-PROGRAM-NAME
+           MOVE RUNHDR-RUN-DATE TO AUD-RUN-DATE
+           MOVE RUNHDR-RUN-TIME TO AUD-RUN-TIME
+           MOVE RUNHDR-OPERATOR-ID TO AUD-OPERATOR-ID
+           MOVE RUNHDR-TERMINAL-ID TO AUD-TERMINAL-ID
+           MOVE SPACES TO WS-KEY-INFO
+           STRING "LETTER=" DELIMITED BY SIZE
+                   FINAL-LETTER DELIMITED BY SIZE
+                   " PASSES=" DELIMITED BY SIZE
+                   PASS-COUNT DELIMITED BY SIZE
+                   " WIDTH=" DELIMITED BY SIZE
+                   DIA-W DELIMITED BY SIZE
+               INTO WS-KEY-INFO
+           MOVE WS-KEY-INFO TO AUD-KEY-INFO
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-LOG
+           EXIT.
+
+       END PROGRAM MAIN.
