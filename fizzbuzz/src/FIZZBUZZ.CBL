@@ -1,44 +1,326 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FIZZBUZZ.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 CURRENT PIC 999.
-       01 CURRENT-RESULT PIC X(8).
-       01 RESULT PIC 99.
-       01 REMAIN PIC 99.
-       
-       PROCEDURE DIVISION.
-
-       PERFORM PROCESS-NUMBER VARYING CURRENT FROM 1 BY 1 UNTIL 
-       CURRENT >100.
-
-       PROCESS-NUMBER SECTION. 
-           DIVIDE CURRENT BY 15 GIVING RESULT REMAINDER REMAIN
-           IF (REMAIN = ZERO)
-               THEN MOVE "FIZZBUZZ"
-                    TO CURRENT-RESULT
-                    DISPLAY '>' CURRENT-RESULT '<'
-                    ADD 1 TO CURRENT
-           ELSE 
-           DIVIDE CURRENT BY 3 GIVING RESULT REMAINDER REMAIN
-           IF (REMAIN = ZERO)
-               THEN MOVE "FIZZ"
-                    TO CURRENT-RESULT
-                    DISPLAY '>' CURRENT-RESULT '<'
-                    ADD 1 TO CURRENT
-           ELSE 
-           DIVIDE CURRENT BY 5 GIVING RESULT REMAINDER REMAIN
-           IF (REMAIN = ZERO)
-               THEN MOVE "BUZZ"
-                    TO CURRENT-RESULT
-                    DISPLAY '>' CURRENT-RESULT '<'
-                    ADD 1 TO CURRENT
-           ELSE
-           MOVE " " TO CURRENT-RESULT
-           DISPLAY '>' CURRENT-RESULT '<'
-           ADD 1 TO CURRENT
-       END-PERFORM
-       END PROGRAM FIZZBUZZ.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIZZBUZZ.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIZZBUZZ-OUT ASSIGN TO "FIZZOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FBOUT-STATUS.
+           SELECT CONTROL-CARD ASSIGN TO "FBCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "FBCHKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+           SELECT SHIFT-FILE ASSIGN TO "SHIFTCD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SHIFT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG.
+           COPY AUDITREC.
+
+       FD  SHIFT-FILE.
+           COPY SHIFTCD.
+
+       FD  CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+          05 CKPT-CURRENT PIC 999.
+
+       FD  FIZZBUZZ-OUT.
+      *    FB-REC-TYPE/FBT-REC-TYPE let a downstream reader of FIZZOUT
+      *    tell a detail row from a trailing summary row without
+      *    guessing from field 1's numeric-vs-alphabetic shape.
+       01 FIZZBUZZ-RECORD.
+          05 FB-REC-TYPE PIC X VALUE "D".
+          05 FB-CURRENT PIC 999.
+          05 FB-SEP PIC X.
+          05 FB-RESULT PIC X(8).
+      *    One record per rule-table slot (solo match) plus MULTI/
+      *    PLAIN/RECORDS summary rows, so a reconfigured FBRULES.CPY
+      *    (any label, any rule count up to 9) produces a totals
+      *    report that matches its own rules instead of a fixed
+      *    FIZZ/BUZZ/FIZZBUZZ/PLAIN layout.
+       01 FIZZBUZZ-TOTAL-RECORD.
+          05 FBT-REC-TYPE PIC X VALUE "T".
+          05 FBT-LABEL PIC X(8).
+          05 FBT-COUNT PIC 999.
+
+       FD  CONTROL-CARD.
+       01 CONTROL-CARD-RECORD.
+          05 CC-START PIC 999.
+          05 FILLER PIC X.
+          05 CC-END PIC 999.
+
+       WORKING-STORAGE SECTION.
+       01 CURRENT PIC 999.
+       01 CURRENT-RESULT PIC X(8).
+       01 RESULT PIC 99.
+       01 REMAIN PIC 99.
+       01 WS-CTL-STATUS PIC XX.
+       01 WS-FBOUT-STATUS PIC XX.
+       01 START-RANGE PIC 999 VALUE 1.
+       01 END-RANGE PIC 999 VALUE 100.
+       01 WS-RULE-SOLO-COUNT PIC 999 VALUE 0 OCCURS 9 TIMES.
+       01 COMBO-COUNT PIC 999 VALUE 0.
+       01 PLAIN-COUNT PIC 999 VALUE 0.
+       01 RECORD-COUNT PIC 999 VALUE 0.
+       01 FB-IDX PIC 9.
+       01 WS-SUM-IDX PIC 9.
+       01 WS-KEY-INFO PIC X(40) VALUE SPACES.
+       01 WS-AUDIT-STATUS PIC XX.
+       01 WS-CHKPT-STATUS PIC XX.
+       01 WS-RESUMED PIC X VALUE "N".
+       01 CHECKPOINT-INTERVAL PIC 999 VALUE 10.
+       01 WS-EXPECTED-COUNT PIC 999 VALUE 0.
+       01 WS-CATEGORY-SUM PIC 999 VALUE 0.
+       01 WS-SHIFT-STATUS PIC XX.
+       01 WS-MATCH-COUNT PIC 9 VALUE 0.
+       01 WS-FIRST-MATCH-IDX PIC 9 VALUE 0.
+
+           COPY RUNHDR.
+           COPY FBRULES.
+
+       PROCEDURE DIVISION.
+           PERFORM INIT-RUN-HEADER
+           PERFORM READ-CONTROL-CARD
+           PERFORM READ-SHIFT-CODE
+           PERFORM READ-CHECKPOINT
+
+           IF WS-RESUMED = "Y"
+               OPEN EXTEND FIZZBUZZ-OUT
+               IF WS-FBOUT-STATUS = "35"
+                   OPEN OUTPUT FIZZBUZZ-OUT
+               END-IF
+           ELSE
+               OPEN OUTPUT FIZZBUZZ-OUT
+           END-IF
+
+           PERFORM WRITE-AUDIT-ENTRY
+
+           PERFORM PROCESS-NUMBER VARYING CURRENT FROM START-RANGE
+               BY 1 UNTIL CURRENT > END-RANGE
+
+           PERFORM END-OF-RUN-TOTALS
+           PERFORM RECONCILE-TOTALS
+           PERFORM CLEAR-CHECKPOINT
+
+           CLOSE FIZZBUZZ-OUT
+           STOP RUN.
+
+       INIT-RUN-HEADER SECTION.
+           MOVE "FIZZBUZZ" TO RUNHDR-PROGRAM-NAME
+           ACCEPT RUNHDR-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT RUNHDR-RUN-TIME FROM TIME
+           MOVE "BATCH" TO RUNHDR-OPERATOR-ID
+           MOVE "TERM01" TO RUNHDR-TERMINAL-ID
+           EXIT.
+
+       READ-SHIFT-CODE SECTION.
+      *    Runs after READ-CONTROL-CARD so a recognized shift code
+      *    overrides the control-card/default range; WHEN OTHER and a
+      *    missing SHIFTCD both fall through and leave START-RANGE/
+      *    END-RANGE exactly as READ-CONTROL-CARD set them.
+           OPEN INPUT SHIFT-FILE
+           IF WS-SHIFT-STATUS = "00"
+               READ SHIFT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       EVALUATE SHFT-TAGESZEIT
+                           WHEN "VORMITTAG"
+                               MOVE 1 TO START-RANGE
+                               MOVE 100 TO END-RANGE
+                           WHEN "NACHMITTAG"
+                               MOVE 101 TO START-RANGE
+                               MOVE 200 TO END-RANGE
+                           WHEN "ABEND"
+                               MOVE 201 TO START-RANGE
+                               MOVE 300 TO END-RANGE
+                           WHEN "NACHT"
+                               MOVE 301 TO START-RANGE
+                               MOVE 400 TO END-RANGE
+                           WHEN OTHER
+                               CONTINUE
+                       END-EVALUATE
+               END-READ
+               CLOSE SHIFT-FILE
+           END-IF
+           EXIT.
+
+       READ-CONTROL-CARD SECTION.
+           OPEN INPUT CONTROL-CARD
+           IF WS-CTL-STATUS = "00"
+               READ CONTROL-CARD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CC-START TO START-RANGE
+                       MOVE CC-END TO END-RANGE
+               END-READ
+               CLOSE CONTROL-CARD
+           END-IF
+           EXIT.
+
+       PROCESS-NUMBER SECTION.
+           MOVE SPACES TO CURRENT-RESULT
+           MOVE 0 TO WS-MATCH-COUNT
+           MOVE 0 TO WS-FIRST-MATCH-IDX
+           PERFORM VARYING FB-IDX FROM 1 BY 1
+               UNTIL FB-IDX > FB-RULE-COUNT
+               DIVIDE CURRENT BY FB-DIVISOR (FB-IDX)
+                   GIVING RESULT REMAINDER REMAIN
+               IF REMAIN = ZERO
+                   STRING FUNCTION TRIM(CURRENT-RESULT)
+                               DELIMITED BY SIZE
+                           FB-LABEL (FB-IDX) DELIMITED BY SPACE
+                       INTO CURRENT-RESULT
+                   ADD 1 TO WS-MATCH-COUNT
+                   IF WS-MATCH-COUNT = 1
+                       MOVE FB-IDX TO WS-FIRST-MATCH-IDX
+                   END-IF
+               END-IF
+           END-PERFORM
+
+      *    Categorized off the rule table's own match count/index
+      *    (not the built label text) so any FBRULES.CPY configuration
+      *    - not just the stock FIZZ/BUZZ pair - still feeds the
+      *    control totals instead of silently landing in PLAIN-COUNT.
+      *    A solo match (WS-MATCH-COUNT = 1) is credited to that rule's
+      *    own slot in WS-RULE-SOLO-COUNT; 2+ rules matching together
+      *    fall into the one combined MULTI bucket regardless of which
+      *    rules they were, same as the old FIZZBUZZ-COUNT did for the
+      *    stock 2-rule table.
+           EVALUATE TRUE
+               WHEN WS-MATCH-COUNT = 0
+                   ADD 1 TO PLAIN-COUNT
+               WHEN WS-MATCH-COUNT = 1
+                   ADD 1 TO WS-RULE-SOLO-COUNT (WS-FIRST-MATCH-IDX)
+               WHEN OTHER
+                   ADD 1 TO COMBO-COUNT
+           END-EVALUATE
+
+           PERFORM WRITE-RESULT
+           EXIT.
+
+       WRITE-RESULT SECTION.
+           DISPLAY '>' CURRENT-RESULT '<'
+           MOVE "D" TO FB-REC-TYPE
+           MOVE CURRENT TO FB-CURRENT
+           MOVE SPACE TO FB-SEP
+           MOVE CURRENT-RESULT TO FB-RESULT
+           WRITE FIZZBUZZ-RECORD
+           IF WS-FBOUT-STATUS = "00"
+               ADD 1 TO RECORD-COUNT
+           ELSE
+               DISPLAY "*** WRITE FAILED ON FIZZOUT, STATUS="
+                   WS-FBOUT-STATUS " FOR NUMBER " CURRENT
+               MOVE 8 TO RETURN-CODE
+           END-IF
+           IF FUNCTION MOD(CURRENT, CHECKPOINT-INTERVAL) = ZERO
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+           EXIT.
+
+       READ-CHECKPOINT SECTION.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE START-RANGE = CKPT-CURRENT + 1
+                       MOVE "Y" TO WS-RESUMED
+                       DISPLAY "RESUMING FROM CHECKPOINT AFTER "
+                           CKPT-CURRENT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           EXIT.
+
+       WRITE-CHECKPOINT SECTION.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE CURRENT TO CKPT-CURRENT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           EXIT.
+
+       CLEAR-CHECKPOINT SECTION.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           EXIT.
+
+       END-OF-RUN-TOTALS SECTION.
+           DISPLAY "----- FIZZBUZZ CONTROL TOTALS -----"
+           MOVE "T" TO FBT-REC-TYPE
+           PERFORM VARYING FB-IDX FROM 1 BY 1
+               UNTIL FB-IDX > FB-RULE-COUNT
+               DISPLAY FB-LABEL (FB-IDX) ": "
+                   WS-RULE-SOLO-COUNT (FB-IDX)
+               MOVE FB-LABEL (FB-IDX) TO FBT-LABEL
+               MOVE WS-RULE-SOLO-COUNT (FB-IDX) TO FBT-COUNT
+               WRITE FIZZBUZZ-TOTAL-RECORD
+           END-PERFORM
+           DISPLAY "MULTI   : " COMBO-COUNT
+           DISPLAY "PLAIN   : " PLAIN-COUNT
+           DISPLAY "RECORDS : " RECORD-COUNT
+           MOVE "MULTI   " TO FBT-LABEL
+           MOVE COMBO-COUNT TO FBT-COUNT
+           WRITE FIZZBUZZ-TOTAL-RECORD
+           MOVE "PLAIN   " TO FBT-LABEL
+           MOVE PLAIN-COUNT TO FBT-COUNT
+           WRITE FIZZBUZZ-TOTAL-RECORD
+           MOVE "RECORDS " TO FBT-LABEL
+           MOVE RECORD-COUNT TO FBT-COUNT
+           WRITE FIZZBUZZ-TOTAL-RECORD
+           EXIT.
+
+       RECONCILE-TOTALS SECTION.
+           COMPUTE WS-EXPECTED-COUNT = END-RANGE - START-RANGE + 1
+           MOVE 0 TO WS-CATEGORY-SUM
+           PERFORM VARYING WS-SUM-IDX FROM 1 BY 1
+               UNTIL WS-SUM-IDX > FB-RULE-COUNT
+               ADD WS-RULE-SOLO-COUNT (WS-SUM-IDX) TO WS-CATEGORY-SUM
+           END-PERFORM
+           ADD COMBO-COUNT PLAIN-COUNT TO WS-CATEGORY-SUM
+           IF WS-CATEGORY-SUM = WS-EXPECTED-COUNT
+               AND RECORD-COUNT = WS-EXPECTED-COUNT
+               DISPLAY "RECONCILIATION OK - " WS-EXPECTED-COUNT
+                   " RECORDS EXPECTED AND PROCESSED"
+           ELSE
+               DISPLAY "*** RECONCILIATION DISCREPANCY ***"
+               DISPLAY "EXPECTED RECORDS  : " WS-EXPECTED-COUNT
+               DISPLAY "RECORDS PROCESSED : " RECORD-COUNT
+               DISPLAY "CATEGORY SUM      : " WS-CATEGORY-SUM
+               MOVE 8 TO RETURN-CODE
+           END-IF
+           EXIT.
+
+       WRITE-AUDIT-ENTRY SECTION.
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE RUNHDR-PROGRAM-NAME TO AUD-PROGRAM-NAME
+           MOVE RUNHDR-RUN-DATE TO AUD-RUN-DATE
+           MOVE RUNHDR-RUN-TIME TO AUD-RUN-TIME
+           MOVE RUNHDR-OPERATOR-ID TO AUD-OPERATOR-ID
+           MOVE RUNHDR-TERMINAL-ID TO AUD-TERMINAL-ID
+           MOVE SPACES TO WS-KEY-INFO
+           STRING "RANGE=" DELIMITED BY SIZE
+                   START-RANGE DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   END-RANGE DELIMITED BY SIZE
+               INTO WS-KEY-INFO
+           MOVE WS-KEY-INFO TO AUD-KEY-INFO
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-LOG
+           EXIT.
+
+       END PROGRAM FIZZBUZZ.
